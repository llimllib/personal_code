@@ -4,16 +4,100 @@
        ENVIRONMENT DIVISION.
        INPUT-OUTPUT SECTION.
        FILE-CONTROL.
-           SELECT INPUT-FILE ASSIGN TO "/dev/stdin"
+           SELECT INPUT-FILE ASSIGN TO DYNAMIC WS-INPUT-PATH
                ORGANIZATION IS LINE SEQUENTIAL
                FILE STATUS IS WS-FILE-STATUS.
+           SELECT CHECKPOINT-FILE ASSIGN TO DYNAMIC WS-CHECKPOINT-PATH
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-CKPT-STATUS.
+           SELECT REPORT-FILE ASSIGN TO DYNAMIC WS-REPORT-PATH
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-RPT-STATUS.
+           SELECT EXCEPTION-FILE ASSIGN TO DYNAMIC WS-EXCEPTION-PATH
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-EXC-STATUS.
+           SELECT CONTROL-FILE ASSIGN TO DYNAMIC WS-CONTROL-PATH
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-CTL-STATUS.
+           SELECT AUDIT-FILE ASSIGN TO DYNAMIC WS-AUDIT-PATH
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-AUDIT-STATUS.
+           SELECT DETAIL-FILE ASSIGN TO DYNAMIC WS-DETAIL-PATH
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-DTL-STATUS.
+           SELECT OUTPUT-FILE ASSIGN TO DYNAMIC WS-OUTPUT-PATH
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-OUT-STATUS.
 
        DATA DIVISION.
        FILE SECTION.
        FD INPUT-FILE.
        01 INPUT-RECORD              PIC X(1024).
 
+       FD CONTROL-FILE.
+       01 CONTROL-RECORD            PIC X(256).
+
+       FD CHECKPOINT-FILE.
+       01 CHECKPOINT-RECORD         PIC X(360).
+
+       FD REPORT-FILE.
+       01 REPORT-RECORD             PIC X(300).
+
+       FD EXCEPTION-FILE.
+       01 EXCEPTION-RECORD          PIC X(450).
+
+       FD AUDIT-FILE.
+       01 AUDIT-RECORD              PIC X(450).
+
+       FD DETAIL-FILE.
+       01 DETAIL-RECORD             PIC X(600).
+
+       FD OUTPUT-FILE.
+       01 OUTPUT-RECORD             PIC X(400).
+
        WORKING-STORAGE SECTION.
+      *> Run-time parameters (environment variables take the place of
+      *> JCL PARM cards in this shop's GnuCOBOL batch jobs).
+       01 WS-INPUT-PATH             PIC X(256) VALUE "/dev/stdin".
+       01 WS-CHECKPOINT-PATH        PIC X(256) VALUE "checkpoint.dat".
+       01 WS-CHECKPOINT-INTERVAL    PIC 9(4)   VALUE 100.
+       01 WS-RESTART-FROM           PIC 9(4)   VALUE 0.
+       01 WS-ENV-VALUE              PIC X(256).
+       01 WS-CKPT-STATUS            PIC XX.
+       01 WS-CKPT-RECORD            PIC X(360).
+       01 WS-CKPT-SRC               PIC X(256).
+      *> Checkpoint state: which part (1/2) is done, how far it got,
+      *> and the running total at that point, so a restart resumes
+      *> mid-solve instead of silently dropping pre-checkpoint records
+      *> from WS-SUM1/WS-SUM2.
+       01 WS-CKPT-P1-DONE           PIC 9 VALUE 0.
+       01 WS-CKPT-P1-REC            PIC 9(4) VALUE 0.
+       01 WS-CKPT-P1-SUM            PIC 9(18) VALUE 0.
+       01 WS-CKPT-P2-DONE           PIC 9 VALUE 0.
+       01 WS-CKPT-P2-REC            PIC 9(4) VALUE 0.
+       01 WS-CKPT-P2-SUM            PIC 9(18) VALUE 0.
+       01 WS-SOLVE-START            PIC 9(4).
+      *> Set in RUN-ONE-FILE from the checkpoint state before
+      *> SOLVE-PART1/SOLVE-PART2 run - a resumed part never repopulates
+      *> WS-PZ-RES1/WS-PZ-RES2 for records it skips re-scoring, so the
+      *> per-record detail extract (008) would otherwise show a
+      *> plausible-looking but fake PART1=0/PART2=0 for those records.
+       01 WS-DETAIL-SUPPRESSED      PIC 9 VALUE 0.
+       01 WS-REPORT-PATH            PIC X(256) VALUE "report.txt".
+       01 WS-RPT-STATUS             PIC XX.
+       01 WS-RPT-LINE               PIC X(300).
+       01 WS-CURRENT-DATE           PIC X(21).
+       01 WS-RUN-DATE               PIC X(10).
+       01 WS-RUN-TIME               PIC X(8).
+       01 WS-EXCEPTION-PATH         PIC X(256) VALUE "exceptions.txt".
+       01 WS-EXC-STATUS             PIC XX.
+       01 WS-EXC-LINE               PIC X(450).
+       01 WS-EXC-COUNT              PIC 9(4) VALUE 0.
+       01 WS-FILE-EXC-COUNT         PIC 9(4) VALUE 0.
+       01 WS-LINE-REJECTED          PIC 9 VALUE 0.
+       01 WS-REJECT-REASON          PIC X(60).
+       01 WS-VAL-POS                PIC 9(4).
+       01 WS-VAL-CHAR               PIC X.
        01 WS-FILE-STATUS            PIC XX.
        01 WS-LINE                   PIC X(1024).
        01 WS-LINE-LEN               PIC 9(4).
@@ -25,17 +109,23 @@
        01 WS-NUM-STR                PIC X(10).
        01 WS-NUM-VAL                PIC 9(4).
        01 WS-PUZZLE-COUNT           PIC 9(4) VALUE 0.
+       01 WS-MAX-PUZZLES            PIC 9(4) VALUE 1100.
+       01 WS-MAX-GROUPS             PIC 9(4) VALUE 50.
        01 WS-PUZZLES.
            05 WS-PUZZLE OCCURS 1100 TIMES.
                10 WS-PZ-COND        PIC X(200).
                10 WS-PZ-COND-LEN    PIC 9(4).
                10 WS-PZ-MACH-CNT    PIC 9(4).
                10 WS-PZ-MACH        PIC 9(4) OCCURS 50 TIMES.
+               10 WS-PZ-RES1        PIC 9(18) VALUE 0.
+               10 WS-PZ-RES2        PIC 9(18) VALUE 0.
+               10 WS-PZ-VALID       PIC 9 VALUE 0.
 
       *> Current count call parameters
        01 WS-CUR-S                  PIC X(1024).
        01 WS-CUR-S-LEN             PIC 9(4).
        01 WS-CUR-MC                PIC 9(4).
+       01 WS-MAX-MACH-VALUES       PIC 9(4) VALUE 100.
        01 WS-CUR-MV                PIC 9(4) OCCURS 100 TIMES.
        01 WS-CUR-RESULT            PIC 9(18).
 
@@ -94,6 +184,11 @@
                10 WS-CS-MC         PIC 9(4).
                10 WS-CS-MV         PIC 9(4) OCCURS 100 TIMES.
                10 WS-CS-RES        PIC 9(18).
+      *> Populated-slot list, filled in CACHE-STORE order, so
+      *> CLEAR-CACHE only has to revisit slots actually used instead of
+      *> sweeping the whole table.
+       01 WS-CACHE-USED-LIST.
+           05 WS-CUL               PIC 9(8) OCCURS 262144 TIMES.
        01 WS-HV                    PIC 9(18).
        01 WS-HI                    PIC 9(4).
        01 WS-HS                    PIC 9(8).
@@ -105,6 +200,8 @@
        01 WS-UF-S                  PIC X(1024).
        01 WS-UF-SL                 PIC 9(4).
        01 WS-UF-MC                 PIC 9(4).
+       01 WS-UNFOLD-FACTOR         PIC 9(4) VALUE 5.
+       01 WS-UNFOLD-SEPS           PIC 9(4).
        01 WS-UF-MV                 PIC 9(4) OCCURS 100 TIMES.
        01 WS-UF-POS                PIC 9(4).
        01 WS-UF-J                  PIC 9(4).
@@ -118,32 +215,756 @@
        01 WS-PI                    PIC 9(4).
        01 WS-J                     PIC 9(4).
        01 WS-DISPLAY-NUM           PIC Z(17)9.
+       01 WS-DISPLAY-NUM2          PIC Z(17)9.
        01 WS-TRIMMED               PIC X(1024).
        01 WS-CLR-IDX               PIC 9(8).
 
+      *> Multi-file batch driver
+       01 WS-CONTROL-PATH          PIC X(256) VALUE SPACES.
+       01 WS-CTL-STATUS            PIC XX.
+       01 WS-CTL-LINE              PIC X(256).
+       01 WS-GRAND-SUM1            PIC 9(18) VALUE 0.
+       01 WS-GRAND-SUM2            PIC 9(18) VALUE 0.
+       01 WS-GRAND-COUNT           PIC 9(8)  VALUE 0.
+       01 WS-IS-BATCH              PIC 9 VALUE 0.
+
+      *> Persistent audit trail: one line appended per run.
+       01 WS-AUDIT-PATH            PIC X(256) VALUE "audit.log".
+       01 WS-AUDIT-STATUS          PIC XX.
+       01 WS-AUDIT-LINE            PIC X(450).
+       01 WS-AUDIT-SOURCE          PIC X(270).
+       01 WS-START-DATE            PIC X(21).
+       01 WS-START-SECS            PIC 9(5).
+       01 WS-END-SECS              PIC 9(5).
+       01 WS-ELAPSED-SECS          PIC 9(5).
+
+      *> Per-record detail extract: one line per input record with its
+      *> condition string, group list, and individual part-1/part-2
+      *> counts.
+       01 WS-DETAIL-PATH           PIC X(256) VALUE "detail.txt".
+       01 WS-DTL-STATUS            PIC XX.
+       01 WS-DTL-LINE              PIC X(600).
+       01 WS-DTL-GROUPS            PIC X(260).
+       01 WS-DTL-COND              PIC X(200).
+
+      *> Optional CSV/JSON output for downstream systems, matching the
+      *> multi-file driver's per-file and grand-total rows.
+       01 WS-OUTPUT-FORMAT         PIC X(4) VALUE SPACES.
+       01 WS-OUTPUT-PATH           PIC X(256) VALUE "output.dat".
+       01 WS-OUT-STATUS            PIC XX.
+       01 WS-OUT-ENABLED           PIC 9 VALUE 0.
+       01 WS-OUT-LINE              PIC X(400).
+       01 WS-OUT-SOURCE            PIC X(256).
+       01 WS-OUT-RECORDS           PIC 9(8).
+       01 WS-OUT-P1                PIC 9(18).
+       01 WS-OUT-P2                PIC 9(18).
+
        PROCEDURE DIVISION.
        MAIN-PROGRAM.
+           PERFORM INIT-PARAMETERS
+           PERFORM CAPTURE-START-TIME
+           PERFORM OPEN-REPORT
+           IF WS-IS-BATCH = 1
+               PERFORM RUN-BATCH
+           ELSE
+               PERFORM RUN-ONE-FILE
+               MOVE WS-SUM1 TO WS-GRAND-SUM1
+               MOVE WS-SUM2 TO WS-GRAND-SUM2
+               MOVE WS-PUZZLE-COUNT TO WS-GRAND-COUNT
+           END-IF
+           PERFORM WRITE-GRAND-TOTAL
+           PERFORM WRITE-AUDIT-RECORD
+           CLOSE REPORT-FILE
+           CLOSE DETAIL-FILE
+           CLOSE EXCEPTION-FILE
+           IF WS-OUT-ENABLED = 1
+               CLOSE OUTPUT-FILE
+           END-IF
+           STOP RUN.
+
+      *> Mark the run's start time so WRITE-AUDIT-RECORD can report how
+      *> long the whole job took.
+       CAPTURE-START-TIME.
+           MOVE FUNCTION CURRENT-DATE TO WS-START-DATE
+           COMPUTE WS-START-SECS =
+               FUNCTION NUMVAL(WS-START-DATE(9:2)) * 3600
+               + FUNCTION NUMVAL(WS-START-DATE(11:2)) * 60
+               + FUNCTION NUMVAL(WS-START-DATE(13:2))
+           .
+
+      *> Append this run's totals to the persistent audit-trail history
+      *> file: timestamp, input source, record count, sums, elapsed
+      *> time. Elapsed time is wall-clock seconds-of-day and assumes the
+      *> run does not straddle midnight, consistent with a batch window.
+       WRITE-AUDIT-RECORD.
+           MOVE FUNCTION CURRENT-DATE TO WS-CURRENT-DATE
+           COMPUTE WS-END-SECS =
+               FUNCTION NUMVAL(WS-CURRENT-DATE(9:2)) * 3600
+               + FUNCTION NUMVAL(WS-CURRENT-DATE(11:2)) * 60
+               + FUNCTION NUMVAL(WS-CURRENT-DATE(13:2))
+           IF WS-END-SECS >= WS-START-SECS
+               COMPUTE WS-ELAPSED-SECS = WS-END-SECS - WS-START-SECS
+           ELSE
+               COMPUTE WS-ELAPSED-SECS =
+                   WS-END-SECS - WS-START-SECS + 86400
+           END-IF
+
+           IF WS-IS-BATCH = 1
+               MOVE SPACES TO WS-AUDIT-SOURCE
+               STRING "BATCH:" FUNCTION TRIM(WS-CONTROL-PATH)
+                   DELIMITED BY SIZE INTO WS-AUDIT-SOURCE
+                   ON OVERFLOW
+                       DISPLAY "CAPACITY EXCEEDED: AUDIT SOURCE "
+                           "TRUNCATED"
+                       STOP RUN
+               END-STRING
+           ELSE
+               MOVE WS-INPUT-PATH TO WS-AUDIT-SOURCE
+           END-IF
+
+           MOVE SPACES TO WS-AUDIT-LINE
+           MOVE WS-GRAND-COUNT TO WS-DISPLAY-NUM
+           STRING WS-RUN-DATE " " WS-RUN-TIME " "
+               FUNCTION TRIM(WS-AUDIT-SOURCE) " RECORDS="
+               FUNCTION TRIM(WS-DISPLAY-NUM)
+               DELIMITED BY SIZE INTO WS-AUDIT-LINE
+               ON OVERFLOW
+                   DISPLAY "CAPACITY EXCEEDED: AUDIT LINE TRUNCATED"
+                   STOP RUN
+           END-STRING
+
+           MOVE WS-GRAND-SUM1 TO WS-DISPLAY-NUM
+           STRING FUNCTION TRIM(WS-AUDIT-LINE) " PART1="
+               FUNCTION TRIM(WS-DISPLAY-NUM)
+               DELIMITED BY SIZE INTO WS-AUDIT-LINE
+               ON OVERFLOW
+                   DISPLAY "CAPACITY EXCEEDED: AUDIT LINE TRUNCATED"
+                   STOP RUN
+           END-STRING
+
+           MOVE WS-GRAND-SUM2 TO WS-DISPLAY-NUM
+           STRING FUNCTION TRIM(WS-AUDIT-LINE) " PART2="
+               FUNCTION TRIM(WS-DISPLAY-NUM)
+               DELIMITED BY SIZE INTO WS-AUDIT-LINE
+               ON OVERFLOW
+                   DISPLAY "CAPACITY EXCEEDED: AUDIT LINE TRUNCATED"
+                   STOP RUN
+           END-STRING
+
+           STRING FUNCTION TRIM(WS-AUDIT-LINE) " ELAPSED-SECS="
+               WS-ELAPSED-SECS
+               DELIMITED BY SIZE INTO WS-AUDIT-LINE
+               ON OVERFLOW
+                   DISPLAY "CAPACITY EXCEEDED: AUDIT LINE TRUNCATED"
+                   STOP RUN
+           END-STRING
+
+           OPEN EXTEND AUDIT-FILE
+           IF WS-AUDIT-STATUS = "35"
+               OPEN OUTPUT AUDIT-FILE
+           END-IF
+           IF WS-AUDIT-STATUS NOT = "00"
+               DISPLAY "CANNOT OPEN AUDIT FILE "
+                   FUNCTION TRIM(WS-AUDIT-PATH)
+                   " - STATUS " WS-AUDIT-STATUS
+               STOP RUN
+           END-IF
+           WRITE AUDIT-RECORD FROM WS-AUDIT-LINE
+           CLOSE AUDIT-FILE
+           .
+
+      *> One shift's worth of spring-diagnostic records: read, solve
+      *> both parts, echo totals to the console, and add this file's
+      *> subtotal line to the open report.
+       RUN-ONE-FILE.
            PERFORM READ-INPUT
+           MOVE 0 TO WS-DETAIL-SUPPRESSED
+           IF WS-RESTART-FROM > 0 AND WS-IS-BATCH = 0
+               PERFORM READ-CHECKPOINT-STATE
+               IF WS-CKPT-P1-DONE = 1 OR WS-CKPT-P1-REC > 0
+                   OR WS-CKPT-P2-DONE = 1 OR WS-CKPT-P2-REC > 0
+                   MOVE 1 TO WS-DETAIL-SUPPRESSED
+               END-IF
+           ELSE
+               MOVE 0 TO WS-CKPT-P1-DONE
+               MOVE 0 TO WS-CKPT-P1-REC
+               MOVE 0 TO WS-CKPT-P1-SUM
+               MOVE 0 TO WS-CKPT-P2-DONE
+               MOVE 0 TO WS-CKPT-P2-REC
+               MOVE 0 TO WS-CKPT-P2-SUM
+           END-IF
            PERFORM SOLVE-PART1
            MOVE WS-SUM1 TO WS-DISPLAY-NUM
            DISPLAY FUNCTION TRIM(WS-DISPLAY-NUM)
            PERFORM SOLVE-PART2
            MOVE WS-SUM2 TO WS-DISPLAY-NUM
            DISPLAY FUNCTION TRIM(WS-DISPLAY-NUM)
-           STOP RUN.
+           PERFORM WRITE-FILE-SUBTOTAL
+           IF WS-DETAIL-SUPPRESSED = 1
+               DISPLAY "DETAIL EXTRACT SKIPPED FOR "
+                   FUNCTION TRIM(WS-INPUT-PATH)
+                   ": RESUMED FROM CHECKPOINT, PER-RECORD RESULTS "
+                   "FOR PRE-CHECKPOINT RECORDS ARE NOT AVAILABLE "
+                   "THIS RUN"
+           ELSE
+               PERFORM WRITE-DETAIL-EXTRACT
+           END-IF
+           IF WS-OUT-ENABLED = 1
+               MOVE WS-INPUT-PATH TO WS-OUT-SOURCE
+               MOVE WS-PUZZLE-COUNT TO WS-OUT-RECORDS
+               MOVE WS-SUM1 TO WS-OUT-P1
+               MOVE WS-SUM2 TO WS-OUT-P2
+               PERFORM WRITE-OUTPUT-ROW
+           END-IF
+           .
+
+      *> Drive one job run over a control file listing input paths, one
+      *> per line, accumulating a combined grand total across the batch.
+       RUN-BATCH.
+           MOVE 0 TO WS-GRAND-SUM1
+           MOVE 0 TO WS-GRAND-SUM2
+           MOVE 0 TO WS-GRAND-COUNT
+           OPEN INPUT CONTROL-FILE
+           IF WS-CTL-STATUS NOT = "00"
+               DISPLAY "CANNOT OPEN CONTROL FILE "
+                   FUNCTION TRIM(WS-CONTROL-PATH)
+                   " - STATUS " WS-CTL-STATUS
+               STOP RUN
+           END-IF
+           READ CONTROL-FILE INTO WS-CTL-LINE
+           PERFORM UNTIL WS-CTL-STATUS NOT = "00"
+               IF FUNCTION TRIM(WS-CTL-LINE) NOT = SPACES
+                   MOVE FUNCTION TRIM(WS-CTL-LINE) TO WS-INPUT-PATH
+                   MOVE 0 TO WS-PUZZLE-COUNT
+                   PERFORM RUN-ONE-FILE
+                   ADD WS-SUM1 TO WS-GRAND-SUM1
+                   ADD WS-SUM2 TO WS-GRAND-SUM2
+                   ADD WS-PUZZLE-COUNT TO WS-GRAND-COUNT
+               END-IF
+               READ CONTROL-FILE INTO WS-CTL-LINE
+           END-PERFORM
+           CLOSE CONTROL-FILE
+           .
+
+      *> Shift-supervisor report header: title and run date/time stamp.
+       OPEN-REPORT.
+           MOVE FUNCTION CURRENT-DATE TO WS-CURRENT-DATE
+           MOVE SPACES TO WS-RUN-DATE
+           STRING WS-CURRENT-DATE(1:4) "-" WS-CURRENT-DATE(5:2)
+               "-" WS-CURRENT-DATE(7:2) DELIMITED BY SIZE
+               INTO WS-RUN-DATE
+           MOVE SPACES TO WS-RUN-TIME
+           STRING WS-CURRENT-DATE(9:2) ":" WS-CURRENT-DATE(11:2)
+               ":" WS-CURRENT-DATE(13:2) DELIMITED BY SIZE
+               INTO WS-RUN-TIME
+
+           OPEN OUTPUT REPORT-FILE
+           IF WS-RPT-STATUS NOT = "00"
+               DISPLAY "CANNOT OPEN REPORT FILE "
+                   FUNCTION TRIM(WS-REPORT-PATH)
+                   " - STATUS " WS-RPT-STATUS
+               STOP RUN
+           END-IF
+
+           OPEN OUTPUT DETAIL-FILE
+           IF WS-DTL-STATUS NOT = "00"
+               DISPLAY "CANNOT OPEN DETAIL FILE "
+                   FUNCTION TRIM(WS-DETAIL-PATH)
+                   " - STATUS " WS-DTL-STATUS
+               STOP RUN
+           END-IF
+
+           OPEN OUTPUT EXCEPTION-FILE
+           IF WS-EXC-STATUS NOT = "00"
+               DISPLAY "CANNOT OPEN EXCEPTION FILE "
+                   FUNCTION TRIM(WS-EXCEPTION-PATH)
+                   " - STATUS " WS-EXC-STATUS
+               STOP RUN
+           END-IF
+
+           IF WS-OUT-ENABLED = 1
+               OPEN OUTPUT OUTPUT-FILE
+               IF WS-OUT-STATUS NOT = "00"
+                   DISPLAY "CANNOT OPEN OUTPUT FILE "
+                       FUNCTION TRIM(WS-OUTPUT-PATH)
+                       " - STATUS " WS-OUT-STATUS
+                   STOP RUN
+               END-IF
+               IF WS-OUTPUT-FORMAT = "CSV"
+                   MOVE "INPUT_FILE,RECORDS,PART1,PART2" TO WS-OUT-LINE
+                   WRITE OUTPUT-RECORD FROM WS-OUT-LINE
+               END-IF
+           END-IF
+
+           MOVE "ADVENT 2023 DAY 12 - SPRING CONDITION REPORT"
+               TO WS-RPT-LINE
+           WRITE REPORT-RECORD FROM WS-RPT-LINE
+
+           MOVE SPACES TO WS-RPT-LINE
+           STRING "RUN DATE: " WS-RUN-DATE "  RUN TIME: " WS-RUN-TIME
+               DELIMITED BY SIZE INTO WS-RPT-LINE
+           WRITE REPORT-RECORD FROM WS-RPT-LINE
+
+           MOVE SPACES TO WS-RPT-LINE
+           WRITE REPORT-RECORD FROM WS-RPT-LINE
+           .
+
+      *> Per-file subtotal line: input source, record count, and this
+      *> file's own part-1/part-2 totals.
+       WRITE-FILE-SUBTOTAL.
+           MOVE SPACES TO WS-RPT-LINE
+           STRING "INPUT FILE: " FUNCTION TRIM(WS-INPUT-PATH)
+               DELIMITED BY SIZE INTO WS-RPT-LINE
+               ON OVERFLOW
+                   DISPLAY "CAPACITY EXCEEDED: REPORT LINE TRUNCATED"
+                   STOP RUN
+           END-STRING
+           WRITE REPORT-RECORD FROM WS-RPT-LINE
+
+           MOVE SPACES TO WS-RPT-LINE
+           MOVE WS-PUZZLE-COUNT TO WS-DISPLAY-NUM
+           STRING "  RECORDS PROCESSED: "
+               FUNCTION TRIM(WS-DISPLAY-NUM)
+               DELIMITED BY SIZE INTO WS-RPT-LINE
+           WRITE REPORT-RECORD FROM WS-RPT-LINE
+
+           MOVE SPACES TO WS-RPT-LINE
+           MOVE WS-SUM1 TO WS-DISPLAY-NUM
+           STRING "  PART 1 TOTAL ARRANGEMENTS: "
+               FUNCTION TRIM(WS-DISPLAY-NUM)
+               DELIMITED BY SIZE INTO WS-RPT-LINE
+           WRITE REPORT-RECORD FROM WS-RPT-LINE
+
+           MOVE SPACES TO WS-RPT-LINE
+           MOVE WS-SUM2 TO WS-DISPLAY-NUM
+           STRING "  PART 2 TOTAL ARRANGEMENTS: "
+               FUNCTION TRIM(WS-DISPLAY-NUM)
+               DELIMITED BY SIZE INTO WS-RPT-LINE
+           WRITE REPORT-RECORD FROM WS-RPT-LINE
+
+           MOVE SPACES TO WS-RPT-LINE
+           MOVE WS-FILE-EXC-COUNT TO WS-DISPLAY-NUM
+           STRING "  EXCEPTIONS LOGGED: "
+               FUNCTION TRIM(WS-DISPLAY-NUM)
+               DELIMITED BY SIZE INTO WS-RPT-LINE
+           WRITE REPORT-RECORD FROM WS-RPT-LINE
+
+           MOVE SPACES TO WS-RPT-LINE
+           WRITE REPORT-RECORD FROM WS-RPT-LINE
+           .
+
+      *> Per-record detail extract: record number, condition string,
+      *> group list, and this record's individual part-1/part-2 counts.
+      *> Invalid (rejected) records are skipped, matching SOLVE-PART1/2.
+       WRITE-DETAIL-EXTRACT.
+           PERFORM VARYING WS-PI FROM 1 BY 1
+               UNTIL WS-PI > WS-PUZZLE-COUNT
+               IF WS-PZ-VALID(WS-PI) = 1
+                   MOVE SPACES TO WS-DTL-GROUPS
+                   PERFORM VARYING WS-J FROM 1 BY 1
+                       UNTIL WS-J > WS-PZ-MACH-CNT(WS-PI)
+                       MOVE WS-PZ-MACH(WS-PI, WS-J) TO WS-DISPLAY-NUM
+                       IF WS-J = 1
+                           STRING FUNCTION TRIM(WS-DISPLAY-NUM)
+                               DELIMITED BY SIZE INTO WS-DTL-GROUPS
+                               ON OVERFLOW
+                                   DISPLAY "CAPACITY EXCEEDED: "
+                                       "DETAIL GROUPS LIST TRUNCATED"
+                                   STOP RUN
+                           END-STRING
+                       ELSE
+                           STRING FUNCTION TRIM(WS-DTL-GROUPS) ","
+                               FUNCTION TRIM(WS-DISPLAY-NUM)
+                               DELIMITED BY SIZE INTO WS-DTL-GROUPS
+                               ON OVERFLOW
+                                   DISPLAY "CAPACITY EXCEEDED: "
+                                       "DETAIL GROUPS LIST TRUNCATED"
+                                   STOP RUN
+                           END-STRING
+                       END-IF
+                   END-PERFORM
+
+                   MOVE SPACES TO WS-DTL-COND
+                   IF WS-PZ-COND-LEN(WS-PI) > 0
+                       MOVE WS-PZ-COND(WS-PI)
+                           (1:WS-PZ-COND-LEN(WS-PI))
+                           TO WS-DTL-COND
+                           (1:WS-PZ-COND-LEN(WS-PI))
+                   END-IF
+
+                   MOVE SPACES TO WS-DTL-LINE
+                   MOVE WS-PI TO WS-DISPLAY-NUM
+                   STRING "SRC=" FUNCTION TRIM(WS-INPUT-PATH)
+                       " RECORD=" FUNCTION TRIM(WS-DISPLAY-NUM)
+                       " COND=" FUNCTION TRIM(WS-DTL-COND)
+                       " GROUPS=" FUNCTION TRIM(WS-DTL-GROUPS)
+                       DELIMITED BY SIZE INTO WS-DTL-LINE
+                       ON OVERFLOW
+                           DISPLAY "CAPACITY EXCEEDED: DETAIL LINE "
+                               "TRUNCATED"
+                           STOP RUN
+                   END-STRING
+
+                   MOVE WS-PZ-RES1(WS-PI) TO WS-DISPLAY-NUM
+                   STRING FUNCTION TRIM(WS-DTL-LINE) " PART1="
+                       FUNCTION TRIM(WS-DISPLAY-NUM)
+                       DELIMITED BY SIZE INTO WS-DTL-LINE
+                       ON OVERFLOW
+                           DISPLAY "CAPACITY EXCEEDED: DETAIL LINE "
+                               "TRUNCATED"
+                           STOP RUN
+                   END-STRING
+
+                   MOVE WS-PZ-RES2(WS-PI) TO WS-DISPLAY-NUM
+                   STRING FUNCTION TRIM(WS-DTL-LINE) " PART2="
+                       FUNCTION TRIM(WS-DISPLAY-NUM)
+                       DELIMITED BY SIZE INTO WS-DTL-LINE
+                       ON OVERFLOW
+                           DISPLAY "CAPACITY EXCEEDED: DETAIL LINE "
+                               "TRUNCATED"
+                           STOP RUN
+                   END-STRING
+
+                   WRITE DETAIL-RECORD FROM WS-DTL-LINE
+               END-IF
+           END-PERFORM
+           .
+
+      *> Combined grand total across the whole batch (a single-file run
+      *> is just a batch of one, so this also closes out that case).
+       WRITE-GRAND-TOTAL.
+           MOVE SPACES TO WS-RPT-LINE
+           MOVE WS-GRAND-COUNT TO WS-DISPLAY-NUM
+           STRING "COMBINED RECORDS PROCESSED: "
+               FUNCTION TRIM(WS-DISPLAY-NUM)
+               DELIMITED BY SIZE INTO WS-RPT-LINE
+           WRITE REPORT-RECORD FROM WS-RPT-LINE
+
+           MOVE SPACES TO WS-RPT-LINE
+           MOVE WS-GRAND-SUM1 TO WS-DISPLAY-NUM
+           STRING "COMBINED PART 1 TOTAL ARRANGEMENTS: "
+               FUNCTION TRIM(WS-DISPLAY-NUM)
+               DELIMITED BY SIZE INTO WS-RPT-LINE
+           WRITE REPORT-RECORD FROM WS-RPT-LINE
+
+           MOVE SPACES TO WS-RPT-LINE
+           MOVE WS-GRAND-SUM2 TO WS-DISPLAY-NUM
+           STRING "COMBINED PART 2 TOTAL ARRANGEMENTS: "
+               FUNCTION TRIM(WS-DISPLAY-NUM)
+               DELIMITED BY SIZE INTO WS-RPT-LINE
+           WRITE REPORT-RECORD FROM WS-RPT-LINE
+
+           MOVE SPACES TO WS-RPT-LINE
+           MOVE WS-EXC-COUNT TO WS-DISPLAY-NUM
+           STRING "COMBINED EXCEPTIONS LOGGED: "
+               FUNCTION TRIM(WS-DISPLAY-NUM)
+               DELIMITED BY SIZE INTO WS-RPT-LINE
+           WRITE REPORT-RECORD FROM WS-RPT-LINE
+
+           IF WS-OUT-ENABLED = 1
+               MOVE "GRAND_TOTAL" TO WS-OUT-SOURCE
+               MOVE WS-GRAND-COUNT TO WS-OUT-RECORDS
+               MOVE WS-GRAND-SUM1 TO WS-OUT-P1
+               MOVE WS-GRAND-SUM2 TO WS-OUT-P2
+               PERFORM WRITE-OUTPUT-ROW
+           END-IF
+           .
 
+      *> Append one row to the optional CSV/JSON downstream-feed file,
+      *> matching the multi-file driver's per-file-then-grand-total
+      *> shape: one row per RUN-ONE-FILE call, plus a final
+      *> GRAND_TOTAL row. JSON is emitted as one object per line
+      *> (newline-delimited JSON) rather than a wrapped array, so each
+      *> row can be written as it becomes known without having to
+      *> rewrite a trailing comma or closing bracket later.
+       WRITE-OUTPUT-ROW.
+           MOVE SPACES TO WS-OUT-LINE
+           IF WS-OUTPUT-FORMAT = "JSON"
+               MOVE WS-OUT-RECORDS TO WS-DISPLAY-NUM
+               STRING "{""input_file"":"""
+                   FUNCTION TRIM(WS-OUT-SOURCE)
+                   """,""records"":" FUNCTION TRIM(WS-DISPLAY-NUM)
+                   DELIMITED BY SIZE INTO WS-OUT-LINE
+                   ON OVERFLOW
+                       DISPLAY "CAPACITY EXCEEDED: OUTPUT ROW "
+                           "TRUNCATED"
+                       STOP RUN
+               END-STRING
+               MOVE WS-OUT-P1 TO WS-DISPLAY-NUM
+               STRING FUNCTION TRIM(WS-OUT-LINE)
+                   ",""part1"":" FUNCTION TRIM(WS-DISPLAY-NUM)
+                   DELIMITED BY SIZE INTO WS-OUT-LINE
+                   ON OVERFLOW
+                       DISPLAY "CAPACITY EXCEEDED: OUTPUT ROW "
+                           "TRUNCATED"
+                       STOP RUN
+               END-STRING
+               MOVE WS-OUT-P2 TO WS-DISPLAY-NUM
+               STRING FUNCTION TRIM(WS-OUT-LINE)
+                   ",""part2"":" FUNCTION TRIM(WS-DISPLAY-NUM) "}"
+                   DELIMITED BY SIZE INTO WS-OUT-LINE
+                   ON OVERFLOW
+                       DISPLAY "CAPACITY EXCEEDED: OUTPUT ROW "
+                           "TRUNCATED"
+                       STOP RUN
+               END-STRING
+           ELSE
+               MOVE WS-OUT-RECORDS TO WS-DISPLAY-NUM
+               STRING FUNCTION TRIM(WS-OUT-SOURCE) ","
+                   FUNCTION TRIM(WS-DISPLAY-NUM)
+                   DELIMITED BY SIZE INTO WS-OUT-LINE
+                   ON OVERFLOW
+                       DISPLAY "CAPACITY EXCEEDED: OUTPUT ROW "
+                           "TRUNCATED"
+                       STOP RUN
+               END-STRING
+               MOVE WS-OUT-P1 TO WS-DISPLAY-NUM
+               STRING FUNCTION TRIM(WS-OUT-LINE) ","
+                   FUNCTION TRIM(WS-DISPLAY-NUM)
+                   DELIMITED BY SIZE INTO WS-OUT-LINE
+                   ON OVERFLOW
+                       DISPLAY "CAPACITY EXCEEDED: OUTPUT ROW "
+                           "TRUNCATED"
+                       STOP RUN
+               END-STRING
+               MOVE WS-OUT-P2 TO WS-DISPLAY-NUM
+               STRING FUNCTION TRIM(WS-OUT-LINE) ","
+                   FUNCTION TRIM(WS-DISPLAY-NUM)
+                   DELIMITED BY SIZE INTO WS-OUT-LINE
+                   ON OVERFLOW
+                       DISPLAY "CAPACITY EXCEEDED: OUTPUT ROW "
+                           "TRUNCATED"
+                       STOP RUN
+               END-STRING
+           END-IF
+           WRITE OUTPUT-RECORD FROM WS-OUT-LINE
+           .
+
+      *> Pull operator-tunable settings from the environment, falling
+      *> back to the long-standing defaults when a variable isn't set.
+      *> DISPLAY UPON ENVIRONMENT-NAME / ACCEPT FROM ENVIRONMENT-VALUE
+      *> is the GnuCOBOL idiom for reading environment variables.
+       INIT-PARAMETERS.
+           MOVE SPACES TO WS-ENV-VALUE
+           DISPLAY "INPUT_FILE" UPON ENVIRONMENT-NAME
+           ACCEPT WS-ENV-VALUE FROM ENVIRONMENT-VALUE
+           IF WS-ENV-VALUE NOT = SPACES
+               MOVE WS-ENV-VALUE TO WS-INPUT-PATH
+           END-IF
+
+           MOVE SPACES TO WS-ENV-VALUE
+           DISPLAY "CHECKPOINT_FILE" UPON ENVIRONMENT-NAME
+           ACCEPT WS-ENV-VALUE FROM ENVIRONMENT-VALUE
+           IF WS-ENV-VALUE NOT = SPACES
+               MOVE WS-ENV-VALUE TO WS-CHECKPOINT-PATH
+           END-IF
+
+           MOVE SPACES TO WS-ENV-VALUE
+           DISPLAY "CHECKPOINT_INTERVAL" UPON ENVIRONMENT-NAME
+           ACCEPT WS-ENV-VALUE FROM ENVIRONMENT-VALUE
+           IF WS-ENV-VALUE NOT = SPACES
+               MOVE FUNCTION NUMVAL(FUNCTION TRIM(WS-ENV-VALUE))
+                   TO WS-CHECKPOINT-INTERVAL
+           END-IF
+
+           MOVE SPACES TO WS-ENV-VALUE
+           DISPLAY "RESTART_FROM" UPON ENVIRONMENT-NAME
+           ACCEPT WS-ENV-VALUE FROM ENVIRONMENT-VALUE
+           IF WS-ENV-VALUE NOT = SPACES
+               MOVE FUNCTION NUMVAL(FUNCTION TRIM(WS-ENV-VALUE))
+                   TO WS-RESTART-FROM
+           END-IF
+
+           MOVE SPACES TO WS-ENV-VALUE
+           DISPLAY "REPORT_FILE" UPON ENVIRONMENT-NAME
+           ACCEPT WS-ENV-VALUE FROM ENVIRONMENT-VALUE
+           IF WS-ENV-VALUE NOT = SPACES
+               MOVE WS-ENV-VALUE TO WS-REPORT-PATH
+           END-IF
+
+           MOVE SPACES TO WS-ENV-VALUE
+           DISPLAY "EXCEPTION_FILE" UPON ENVIRONMENT-NAME
+           ACCEPT WS-ENV-VALUE FROM ENVIRONMENT-VALUE
+           IF WS-ENV-VALUE NOT = SPACES
+               MOVE WS-ENV-VALUE TO WS-EXCEPTION-PATH
+           END-IF
+
+           MOVE SPACES TO WS-ENV-VALUE
+           DISPLAY "CONTROL_FILE" UPON ENVIRONMENT-NAME
+           ACCEPT WS-ENV-VALUE FROM ENVIRONMENT-VALUE
+           IF WS-ENV-VALUE NOT = SPACES
+               MOVE WS-ENV-VALUE TO WS-CONTROL-PATH
+               MOVE 1 TO WS-IS-BATCH
+               IF WS-RESTART-FROM > 0
+                   DISPLAY "WARNING: RESTART_FROM IS IGNORED IN BATCH "
+                       "MODE (CONTROL_FILE) - EVERY FILE IN THE "
+                       "BATCH RUNS FROM THE BEGINNING"
+               END-IF
+           END-IF
+
+           MOVE SPACES TO WS-ENV-VALUE
+           DISPLAY "AUDIT_FILE" UPON ENVIRONMENT-NAME
+           ACCEPT WS-ENV-VALUE FROM ENVIRONMENT-VALUE
+           IF WS-ENV-VALUE NOT = SPACES
+               MOVE WS-ENV-VALUE TO WS-AUDIT-PATH
+           END-IF
+
+           MOVE SPACES TO WS-ENV-VALUE
+           DISPLAY "UNFOLD_FACTOR" UPON ENVIRONMENT-NAME
+           ACCEPT WS-ENV-VALUE FROM ENVIRONMENT-VALUE
+           IF WS-ENV-VALUE NOT = SPACES
+               MOVE FUNCTION NUMVAL(FUNCTION TRIM(WS-ENV-VALUE))
+                   TO WS-UNFOLD-FACTOR
+           END-IF
+
+           MOVE SPACES TO WS-ENV-VALUE
+           DISPLAY "DETAIL_FILE" UPON ENVIRONMENT-NAME
+           ACCEPT WS-ENV-VALUE FROM ENVIRONMENT-VALUE
+           IF WS-ENV-VALUE NOT = SPACES
+               MOVE WS-ENV-VALUE TO WS-DETAIL-PATH
+           END-IF
+
+           MOVE SPACES TO WS-ENV-VALUE
+           DISPLAY "OUTPUT_FORMAT" UPON ENVIRONMENT-NAME
+           ACCEPT WS-ENV-VALUE FROM ENVIRONMENT-VALUE
+           MOVE FUNCTION UPPER-CASE(FUNCTION TRIM(WS-ENV-VALUE))
+               TO WS-OUTPUT-FORMAT
+           IF WS-OUTPUT-FORMAT = "CSV" OR WS-OUTPUT-FORMAT = "JSON"
+               MOVE 1 TO WS-OUT-ENABLED
+           END-IF
+
+           MOVE SPACES TO WS-ENV-VALUE
+           DISPLAY "OUTPUT_FILE" UPON ENVIRONMENT-NAME
+           ACCEPT WS-ENV-VALUE FROM ENVIRONMENT-VALUE
+           IF WS-ENV-VALUE NOT = SPACES
+               MOVE WS-ENV-VALUE TO WS-OUTPUT-PATH
+           END-IF
+           .
+
+      *> Always reads the whole file from the top - a resumed run still
+      *> needs every record loaded into WS-PUZZLE so SOLVE-PART1/2 can
+      *> produce a correct total for the whole file; what a restart
+      *> actually skips is the already-scored DO-COUNT work, tracked in
+      *> the checkpoint file and consumed by SOLVE-PART1/SOLVE-PART2.
        READ-INPUT.
            OPEN INPUT INPUT-FILE
+           IF WS-FILE-STATUS NOT = "00"
+               DISPLAY "CANNOT OPEN INPUT FILE "
+                   FUNCTION TRIM(WS-INPUT-PATH)
+                   " - STATUS " WS-FILE-STATUS
+               STOP RUN
+           END-IF
+           MOVE 0 TO WS-PUZZLE-COUNT
+           MOVE 0 TO WS-FILE-EXC-COUNT
            READ INPUT-FILE INTO WS-LINE
            PERFORM UNTIL WS-FILE-STATUS NOT = "00"
                ADD 1 TO WS-PUZZLE-COUNT
+               IF WS-PUZZLE-COUNT > WS-MAX-PUZZLES
+                   MOVE WS-PUZZLE-COUNT TO WS-DISPLAY-NUM
+                   MOVE WS-MAX-PUZZLES TO WS-DISPLAY-NUM2
+                   DISPLAY "CAPACITY EXCEEDED AT RECORD "
+                       FUNCTION TRIM(WS-DISPLAY-NUM)
+                       ": INPUT FILE EXCEEDS WS-PUZZLE TABLE "
+                       "CAPACITY OF " FUNCTION TRIM(WS-DISPLAY-NUM2)
+                   STOP RUN
+               END-IF
                PERFORM PARSE-LINE
                READ INPUT-FILE INTO WS-LINE
            END-PERFORM
            CLOSE INPUT-FILE
            .
 
+      *> Overwrite the checkpoint file with the current resume state for
+      *> both parts: which part is fully done, the last record number
+      *> whose result is already folded into that part's running sum,
+      *> and the running sum itself. Called periodically from inside
+      *> SOLVE-PART1/SOLVE-PART2's own loops (not just after parsing),
+      *> so it actually protects against an abend during DO-COUNT - the
+      *> scenario request 000 was written for.
+       WRITE-CHECKPOINT.
+           OPEN OUTPUT CHECKPOINT-FILE
+           IF WS-CKPT-STATUS NOT = "00"
+               DISPLAY "CANNOT OPEN CHECKPOINT FILE "
+                   FUNCTION TRIM(WS-CHECKPOINT-PATH)
+                   " - STATUS " WS-CKPT-STATUS
+               STOP RUN
+           END-IF
+           MOVE SPACES TO WS-CKPT-RECORD
+      *> SRC= records which input file this checkpoint was computed
+      *> against, so READ-CHECKPOINT-STATE can refuse to resume with
+      *> another file's partial sums baked in.
+           STRING "P1DONE=" WS-CKPT-P1-DONE
+               " P1REC=" WS-CKPT-P1-REC
+               " P1SUM=" WS-CKPT-P1-SUM
+               " P2DONE=" WS-CKPT-P2-DONE
+               " P2REC=" WS-CKPT-P2-REC
+               " P2SUM=" WS-CKPT-P2-SUM
+               " SRC=" FUNCTION TRIM(WS-INPUT-PATH)
+               DELIMITED BY SIZE INTO WS-CKPT-RECORD
+               ON OVERFLOW
+                   DISPLAY "CAPACITY EXCEEDED: CHECKPOINT RECORD "
+                       "TRUNCATED"
+                   STOP RUN
+           END-STRING
+           WRITE CHECKPOINT-RECORD FROM WS-CKPT-RECORD
+           CLOSE CHECKPOINT-FILE
+           .
+
+      *> On a restart (RESTART_FROM > 0, single-file mode only), load
+      *> the prior run's resume state from the checkpoint file. If none
+      *> exists yet (first-ever run, or an operator setting RESTART_FROM
+      *> with no checkpoint file present), fall back to a clean start -
+      *> same as a fresh run - rather than failing the job.
+       READ-CHECKPOINT-STATE.
+           MOVE 0 TO WS-CKPT-P1-DONE
+           MOVE 0 TO WS-CKPT-P1-REC
+           MOVE 0 TO WS-CKPT-P1-SUM
+           MOVE 0 TO WS-CKPT-P2-DONE
+           MOVE 0 TO WS-CKPT-P2-REC
+           MOVE 0 TO WS-CKPT-P2-SUM
+           OPEN INPUT CHECKPOINT-FILE
+           IF WS-CKPT-STATUS = "00"
+               READ CHECKPOINT-FILE INTO WS-CKPT-RECORD
+               IF WS-CKPT-STATUS = "00"
+                   MOVE WS-CKPT-RECORD(8:1) TO WS-CKPT-P1-DONE
+                   MOVE WS-CKPT-RECORD(16:4) TO WS-CKPT-P1-REC
+                   MOVE WS-CKPT-RECORD(27:18) TO WS-CKPT-P1-SUM
+                   MOVE WS-CKPT-RECORD(53:1) TO WS-CKPT-P2-DONE
+                   MOVE WS-CKPT-RECORD(61:4) TO WS-CKPT-P2-REC
+                   MOVE WS-CKPT-RECORD(72:18) TO WS-CKPT-P2-SUM
+                   MOVE WS-CKPT-RECORD(95:256) TO WS-CKPT-SRC
+      *> A checkpoint with no SRC= (an old-format file) or one
+      *> computed against a different input file is not safe to
+      *> resume from - it would otherwise splice another file's
+      *> partial sums into this run with no warning. Fall back to a
+      *> clean start instead, same as a missing checkpoint file.
+                   IF FUNCTION TRIM(WS-CKPT-SRC) NOT =
+                       FUNCTION TRIM(WS-INPUT-PATH)
+                       DISPLAY "CHECKPOINT FILE "
+                           FUNCTION TRIM(WS-CHECKPOINT-PATH)
+                           " WAS COMPUTED AGAINST "
+                           FUNCTION TRIM(WS-CKPT-SRC)
+                           " - IGNORING IT FOR "
+                           FUNCTION TRIM(WS-INPUT-PATH)
+                       MOVE 0 TO WS-CKPT-P1-DONE
+                       MOVE 0 TO WS-CKPT-P1-REC
+                       MOVE 0 TO WS-CKPT-P1-SUM
+                       MOVE 0 TO WS-CKPT-P2-DONE
+                       MOVE 0 TO WS-CKPT-P2-REC
+                       MOVE 0 TO WS-CKPT-P2-SUM
+                   END-IF
+               END-IF
+               CLOSE CHECKPOINT-FILE
+           END-IF
+           .
+
+      *> Validates the record as it parses; a record that fails any
+      *> check is logged to the exception file and left out of
+      *> WS-SUM1/WS-SUM2 instead of feeding garbage into DO-COUNT.
        PARSE-LINE.
+           MOVE 0 TO WS-LINE-REJECTED
+           MOVE SPACES TO WS-REJECT-REASON
+           MOVE 0 TO WS-PZ-VALID(WS-PUZZLE-COUNT)
            MOVE FUNCTION TRIM(WS-LINE) TO WS-TRIMMED
            MOVE FUNCTION LENGTH(FUNCTION TRIM(WS-LINE))
                TO WS-LINE-LEN
@@ -152,105 +973,228 @@
            PERFORM VARYING WS-PARSE-POS FROM 1 BY 1
                UNTIL WS-PARSE-POS > WS-LINE-LEN
                IF WS-LINE(WS-PARSE-POS:1) = " "
-                   MOVE WS-SPACE-POS TO WS-SPACE-POS
                    MOVE WS-PARSE-POS TO WS-SPACE-POS
                    EXIT PERFORM
                END-IF
            END-PERFORM
-           SUBTRACT 1 FROM WS-SPACE-POS GIVING WS-NUM-VAL
-           MOVE WS-LINE(1:WS-NUM-VAL)
-               TO WS-PZ-COND(WS-PUZZLE-COUNT)
-           MOVE WS-NUM-VAL
-               TO WS-PZ-COND-LEN(WS-PUZZLE-COUNT)
-           ADD 1 TO WS-SPACE-POS GIVING WS-PARSE-POS
-           SUBTRACT WS-PARSE-POS FROM WS-LINE-LEN
-               GIVING WS-LENS-LEN
-           ADD 1 TO WS-LENS-LEN
-           MOVE WS-LINE(WS-PARSE-POS:WS-LENS-LEN)
-               TO WS-LENS-PART
-           MOVE WS-LENS-LEN TO WS-LINE-LEN
-           MOVE 0 TO WS-PZ-MACH-CNT(WS-PUZZLE-COUNT)
-           MOVE 1 TO WS-NUM-START
-           PERFORM VARYING WS-PARSE-POS FROM 1 BY 1
-               UNTIL WS-PARSE-POS > WS-LINE-LEN
-               IF WS-LENS-PART(WS-PARSE-POS:1) = ","
-                   OR WS-PARSE-POS = WS-LINE-LEN
+
+           IF WS-SPACE-POS = 0
+               MOVE 1 TO WS-LINE-REJECTED
+               MOVE "NO SPACE SEPARATOR FOUND" TO WS-REJECT-REASON
+           END-IF
+
+           IF WS-LINE-REJECTED = 0
+               SUBTRACT 1 FROM WS-SPACE-POS GIVING WS-NUM-VAL
+               MOVE WS-LINE(1:WS-NUM-VAL)
+                   TO WS-PZ-COND(WS-PUZZLE-COUNT)
+               MOVE WS-NUM-VAL
+                   TO WS-PZ-COND-LEN(WS-PUZZLE-COUNT)
+               PERFORM VARYING WS-VAL-POS FROM 1 BY 1
+                   UNTIL WS-VAL-POS > WS-NUM-VAL
+                   MOVE WS-PZ-COND(WS-PUZZLE-COUNT)(WS-VAL-POS:1)
+                       TO WS-VAL-CHAR
+                   IF WS-VAL-CHAR NOT = "." AND WS-VAL-CHAR NOT = "#"
+                       AND WS-VAL-CHAR NOT = "?"
+                       MOVE 1 TO WS-LINE-REJECTED
+                       MOVE "INVALID CHARACTER IN CONDITION STRING"
+                           TO WS-REJECT-REASON
+                       EXIT PERFORM
+                   END-IF
+               END-PERFORM
+           END-IF
+
+           IF WS-LINE-REJECTED = 0
+               ADD 1 TO WS-SPACE-POS GIVING WS-PARSE-POS
+               SUBTRACT WS-PARSE-POS FROM WS-LINE-LEN
+                   GIVING WS-LENS-LEN
+               ADD 1 TO WS-LENS-LEN
+               MOVE WS-LINE(WS-PARSE-POS:WS-LENS-LEN)
+                   TO WS-LENS-PART
+               MOVE WS-LENS-LEN TO WS-LINE-LEN
+               MOVE 0 TO WS-PZ-MACH-CNT(WS-PUZZLE-COUNT)
+               MOVE 1 TO WS-NUM-START
+               PERFORM VARYING WS-PARSE-POS FROM 1 BY 1
+                   UNTIL WS-PARSE-POS > WS-LINE-LEN
+                       OR WS-LINE-REJECTED = 1
                    IF WS-LENS-PART(WS-PARSE-POS:1) = ","
-                       SUBTRACT WS-NUM-START FROM WS-PARSE-POS
-                           GIVING WS-NUM-VAL
-                       MOVE WS-LENS-PART(
-                           WS-NUM-START:WS-NUM-VAL)
-                           TO WS-NUM-STR
-                   ELSE
-                       SUBTRACT WS-NUM-START FROM WS-PARSE-POS
-                           GIVING WS-NUM-VAL
-                       ADD 1 TO WS-NUM-VAL
-                       MOVE WS-LENS-PART(
-                           WS-NUM-START:WS-NUM-VAL)
-                           TO WS-NUM-STR
+                       OR WS-PARSE-POS = WS-LINE-LEN
+                       IF WS-LENS-PART(WS-PARSE-POS:1) = ","
+                           SUBTRACT WS-NUM-START FROM WS-PARSE-POS
+                               GIVING WS-NUM-VAL
+                           MOVE WS-LENS-PART(
+                               WS-NUM-START:WS-NUM-VAL)
+                               TO WS-NUM-STR
+                       ELSE
+                           SUBTRACT WS-NUM-START FROM WS-PARSE-POS
+                               GIVING WS-NUM-VAL
+                           ADD 1 TO WS-NUM-VAL
+                           MOVE WS-LENS-PART(
+                               WS-NUM-START:WS-NUM-VAL)
+                               TO WS-NUM-STR
+                       END-IF
+                       IF WS-NUM-STR(1:WS-NUM-VAL) IS NOT NUMERIC
+                           MOVE 1 TO WS-LINE-REJECTED
+                           MOVE "NON-NUMERIC GROUP COUNT"
+                               TO WS-REJECT-REASON
+                       ELSE
+                           IF WS-PZ-MACH-CNT(WS-PUZZLE-COUNT)
+                               >= WS-MAX-GROUPS
+                               MOVE WS-PUZZLE-COUNT TO WS-DISPLAY-NUM
+                               MOVE WS-MAX-GROUPS TO WS-DISPLAY-NUM2
+                               DISPLAY "CAPACITY EXCEEDED AT RECORD "
+                                   FUNCTION TRIM(WS-DISPLAY-NUM)
+                                   ": GROUP COUNT LIST EXCEEDS "
+                                   FUNCTION TRIM(WS-DISPLAY-NUM2)
+                                   " ENTRIES"
+                               STOP RUN
+                           END-IF
+                           ADD 1 TO WS-PZ-MACH-CNT(WS-PUZZLE-COUNT)
+                           MOVE FUNCTION NUMVAL(
+                               FUNCTION TRIM(WS-NUM-STR))
+                               TO WS-PZ-MACH(WS-PUZZLE-COUNT,
+                               WS-PZ-MACH-CNT(WS-PUZZLE-COUNT))
+                           ADD 1 TO WS-PARSE-POS GIVING WS-NUM-START
+                       END-IF
                    END-IF
-                   ADD 1 TO WS-PZ-MACH-CNT(WS-PUZZLE-COUNT)
-                   MOVE FUNCTION NUMVAL(
-                       FUNCTION TRIM(WS-NUM-STR))
-                       TO WS-PZ-MACH(WS-PUZZLE-COUNT,
-                       WS-PZ-MACH-CNT(WS-PUZZLE-COUNT))
-                   ADD 1 TO WS-PARSE-POS GIVING WS-NUM-START
-               END-IF
-           END-PERFORM
+               END-PERFORM
+           END-IF
+
+           IF WS-LINE-REJECTED = 1
+               PERFORM LOG-EXCEPTION
+           ELSE
+               MOVE 1 TO WS-PZ-VALID(WS-PUZZLE-COUNT)
+           END-IF
+           .
+
+      *> Source file + record number + reason, one line per rejected
+      *> record. SRC= is required (not just RECORD=) because WS-PI/
+      *> WS-PUZZLE-COUNT resets to 1 for every file in a CONTROL_FILE
+      *> batch run (004) - without it, "RECORD 1" from file A and
+      *> "RECORD 1" from file B are indistinguishable in this file.
+       LOG-EXCEPTION.
+           MOVE SPACES TO WS-EXC-LINE
+           MOVE WS-PUZZLE-COUNT TO WS-DISPLAY-NUM
+           STRING "SRC=" FUNCTION TRIM(WS-INPUT-PATH)
+               " RECORD " FUNCTION TRIM(WS-DISPLAY-NUM)
+               ": " WS-REJECT-REASON
+               DELIMITED BY SIZE INTO WS-EXC-LINE
+               ON OVERFLOW
+                   DISPLAY "CAPACITY EXCEEDED: EXCEPTION LINE "
+                       "TRUNCATED"
+                   STOP RUN
+           END-STRING
+           WRITE EXCEPTION-RECORD FROM WS-EXC-LINE
+           ADD 1 TO WS-EXC-COUNT
+           ADD 1 TO WS-FILE-EXC-COUNT
            .
 
+      *> If a checkpoint already marked part 1 complete (e.g. the prior
+      *> run abended partway through part 2), reuse its final sum
+      *> outright rather than rescoring every record again.
        SOLVE-PART1.
-           MOVE 0 TO WS-SUM1
-           PERFORM CLEAR-CACHE
-           PERFORM VARYING WS-PI FROM 1 BY 1
-               UNTIL WS-PI > WS-PUZZLE-COUNT
-               MOVE WS-PZ-COND-LEN(WS-PI) TO WS-CUR-S-LEN
-               MOVE SPACES TO WS-CUR-S
-               IF WS-CUR-S-LEN > 0
-                   MOVE WS-PZ-COND(WS-PI)(1:WS-CUR-S-LEN)
-                       TO WS-CUR-S(1:WS-CUR-S-LEN)
-               END-IF
-               MOVE WS-PZ-MACH-CNT(WS-PI) TO WS-CUR-MC
-               PERFORM VARYING WS-J FROM 1 BY 1
-                   UNTIL WS-J > WS-CUR-MC
-                   MOVE WS-PZ-MACH(WS-PI, WS-J)
-                       TO WS-CUR-MV(WS-J)
+           MOVE WS-CKPT-P1-SUM TO WS-SUM1
+           IF WS-CKPT-P1-DONE = 0
+               PERFORM CLEAR-CACHE
+               ADD 1 TO WS-CKPT-P1-REC GIVING WS-SOLVE-START
+               PERFORM VARYING WS-PI FROM WS-SOLVE-START BY 1
+                   UNTIL WS-PI > WS-PUZZLE-COUNT
+                   IF WS-PZ-VALID(WS-PI) = 1
+                       MOVE WS-PZ-COND-LEN(WS-PI) TO WS-CUR-S-LEN
+                       MOVE SPACES TO WS-CUR-S
+                       IF WS-CUR-S-LEN > 0
+                           MOVE WS-PZ-COND(WS-PI)(1:WS-CUR-S-LEN)
+                               TO WS-CUR-S(1:WS-CUR-S-LEN)
+                       END-IF
+                       MOVE WS-PZ-MACH-CNT(WS-PI) TO WS-CUR-MC
+                       PERFORM VARYING WS-J FROM 1 BY 1
+                           UNTIL WS-J > WS-CUR-MC
+                           MOVE WS-PZ-MACH(WS-PI, WS-J)
+                               TO WS-CUR-MV(WS-J)
+                       END-PERFORM
+                       PERFORM DO-COUNT
+                       ADD WS-CUR-RESULT TO WS-SUM1
+                       MOVE WS-CUR-RESULT TO WS-PZ-RES1(WS-PI)
+                   END-IF
+                   IF FUNCTION MOD(WS-PI, WS-CHECKPOINT-INTERVAL) = 0
+                       MOVE WS-PI TO WS-CKPT-P1-REC
+                       MOVE WS-SUM1 TO WS-CKPT-P1-SUM
+                       PERFORM WRITE-CHECKPOINT
+                   END-IF
                END-PERFORM
-               PERFORM DO-COUNT
-               ADD WS-CUR-RESULT TO WS-SUM1
-           END-PERFORM
+               MOVE WS-PUZZLE-COUNT TO WS-CKPT-P1-REC
+               MOVE WS-SUM1 TO WS-CKPT-P1-SUM
+               MOVE 1 TO WS-CKPT-P1-DONE
+               PERFORM WRITE-CHECKPOINT
+           END-IF
            .
 
        SOLVE-PART2.
-           MOVE 0 TO WS-SUM2
-           PERFORM CLEAR-CACHE
-           PERFORM VARYING WS-PI FROM 1 BY 1
-               UNTIL WS-PI > WS-PUZZLE-COUNT
-               PERFORM UNFOLD-PUZZLE
-               MOVE WS-UF-SL TO WS-CUR-S-LEN
-               MOVE SPACES TO WS-CUR-S
-               IF WS-CUR-S-LEN > 0
-                   MOVE WS-UF-S(1:WS-CUR-S-LEN)
-                       TO WS-CUR-S(1:WS-CUR-S-LEN)
-               END-IF
-               MOVE WS-UF-MC TO WS-CUR-MC
-               PERFORM VARYING WS-J FROM 1 BY 1
-                   UNTIL WS-J > WS-CUR-MC
-                   MOVE WS-UF-MV(WS-J) TO WS-CUR-MV(WS-J)
+           MOVE WS-CKPT-P2-SUM TO WS-SUM2
+           IF WS-CKPT-P2-DONE = 0
+               PERFORM CLEAR-CACHE
+               ADD 1 TO WS-CKPT-P2-REC GIVING WS-SOLVE-START
+               PERFORM VARYING WS-PI FROM WS-SOLVE-START BY 1
+                   UNTIL WS-PI > WS-PUZZLE-COUNT
+                   IF WS-PZ-VALID(WS-PI) = 1
+                       PERFORM UNFOLD-PUZZLE
+                       MOVE WS-UF-SL TO WS-CUR-S-LEN
+                       MOVE SPACES TO WS-CUR-S
+                       IF WS-CUR-S-LEN > 0
+                           MOVE WS-UF-S(1:WS-CUR-S-LEN)
+                               TO WS-CUR-S(1:WS-CUR-S-LEN)
+                       END-IF
+                       MOVE WS-UF-MC TO WS-CUR-MC
+                       PERFORM VARYING WS-J FROM 1 BY 1
+                           UNTIL WS-J > WS-CUR-MC
+                           MOVE WS-UF-MV(WS-J) TO WS-CUR-MV(WS-J)
+                       END-PERFORM
+                       PERFORM DO-COUNT
+                       ADD WS-CUR-RESULT TO WS-SUM2
+                       MOVE WS-CUR-RESULT TO WS-PZ-RES2(WS-PI)
+                   END-IF
+                   IF FUNCTION MOD(WS-PI, WS-CHECKPOINT-INTERVAL) = 0
+                       MOVE WS-PI TO WS-CKPT-P2-REC
+                       MOVE WS-SUM2 TO WS-CKPT-P2-SUM
+                       PERFORM WRITE-CHECKPOINT
+                   END-IF
                END-PERFORM
-               PERFORM DO-COUNT
-               ADD WS-CUR-RESULT TO WS-SUM2
-           END-PERFORM
+               MOVE WS-PUZZLE-COUNT TO WS-CKPT-P2-REC
+               MOVE WS-SUM2 TO WS-CKPT-P2-SUM
+               MOVE 1 TO WS-CKPT-P2-DONE
+               PERFORM WRITE-CHECKPOINT
+           END-IF
            .
 
        UNFOLD-PUZZLE.
+      *> Compute the unfolded length analytically and check it against
+      *> the capacity of WS-STK-S/WS-CS-S (PIC X(200), the real
+      *> downstream binding limit the string is handed off to in
+      *> PUSH-AND-RECURSE/CACHE-STORE) BEFORE writing a single byte -
+      *> checking only after the build loop below has already written
+      *> past a ref-modified field's capacity relies on this runtime's
+      *> particular (undocumented) clipping behavior instead of COBOL
+      *> semantics, the same check-before-write shape as the group-
+      *> count check below.
+           COMPUTE WS-UF-SL =
+               WS-PZ-COND-LEN(WS-PI) * WS-UNFOLD-FACTOR
+               + WS-UNFOLD-FACTOR - 1
+           IF WS-UF-SL > 200
+               MOVE WS-PI TO WS-DISPLAY-NUM
+               DISPLAY "CAPACITY EXCEEDED AT RECORD "
+                   FUNCTION TRIM(WS-DISPLAY-NUM)
+                   ": UNFOLDED CONDITION STRING EXCEEDS 200 "
+                   "CHARACTERS"
+               STOP RUN
+           END-IF
+
            MOVE SPACES TO WS-UF-S
            MOVE WS-PZ-COND-LEN(WS-PI) TO WS-UF-POS
            IF WS-UF-POS > 0
                MOVE WS-PZ-COND(WS-PI)(1:WS-UF-POS)
                    TO WS-UF-S(1:WS-UF-POS)
            END-IF
-           PERFORM 4 TIMES
+           SUBTRACT 1 FROM WS-UNFOLD-FACTOR GIVING WS-UNFOLD-SEPS
+           PERFORM WS-UNFOLD-SEPS TIMES
                ADD 1 TO WS-UF-POS
                MOVE "?" TO WS-UF-S(WS-UF-POS:1)
                MOVE WS-PZ-COND-LEN(WS-PI) TO WS-UF-J
@@ -261,11 +1205,19 @@
                END-IF
                ADD WS-UF-J TO WS-UF-POS
            END-PERFORM
-           MOVE WS-UF-POS TO WS-UF-SL
-           MULTIPLY WS-PZ-MACH-CNT(WS-PI) BY 5
+           MULTIPLY WS-PZ-MACH-CNT(WS-PI) BY WS-UNFOLD-FACTOR
                GIVING WS-UF-MC
+           IF WS-UF-MC > WS-MAX-MACH-VALUES
+               MOVE WS-PI TO WS-DISPLAY-NUM
+               MOVE WS-MAX-MACH-VALUES TO WS-DISPLAY-NUM2
+               DISPLAY "CAPACITY EXCEEDED AT RECORD "
+                   FUNCTION TRIM(WS-DISPLAY-NUM)
+                   ": UNFOLDED GROUP COUNT LIST EXCEEDS "
+                   FUNCTION TRIM(WS-DISPLAY-NUM2) " ENTRIES"
+               STOP RUN
+           END-IF
            MOVE 0 TO WS-UF-K
-           PERFORM 5 TIMES
+           PERFORM WS-UNFOLD-FACTOR TIMES
                PERFORM VARYING WS-UF-COPY FROM 1 BY 1
                    UNTIL WS-UF-COPY >
                        WS-PZ-MACH-CNT(WS-PI)
@@ -278,8 +1230,8 @@
 
        CLEAR-CACHE.
            PERFORM VARYING WS-CLR-IDX FROM 1 BY 1
-               UNTIL WS-CLR-IDX > WS-CACHE-CAP
-               MOVE 0 TO WS-CS-USED(WS-CLR-IDX)
+               UNTIL WS-CLR-IDX > WS-CACHE-CNT
+               MOVE 0 TO WS-CS-USED(WS-CUL(WS-CLR-IDX))
            END-PERFORM
            MOVE 0 TO WS-CACHE-CNT
            .
@@ -361,6 +1313,7 @@
                END-IF
                MOVE WS-CUR-RESULT TO WS-CS-RES(WS-HS)
                ADD 1 TO WS-CACHE-CNT
+               MOVE WS-HS TO WS-CUL(WS-CACHE-CNT)
            END-IF
            .
 
@@ -513,6 +1466,15 @@
 
       *> Save state and set up recursive call
        PUSH-AND-RECURSE.
+           IF WS-SP >= WS-MAX-STACK
+               MOVE WS-PI TO WS-DISPLAY-NUM
+               MOVE WS-MAX-STACK TO WS-DISPLAY-NUM2
+               DISPLAY "CAPACITY EXCEEDED AT RECORD "
+                   FUNCTION TRIM(WS-DISPLAY-NUM)
+                   ": RECURSION STACK EXCEEDS "
+                   FUNCTION TRIM(WS-DISPLAY-NUM2) " ENTRIES"
+               STOP RUN
+           END-IF
            ADD 1 TO WS-SP
            IF WS-CUR-S-LEN > 0
                MOVE WS-CUR-S(1:WS-CUR-S-LEN)
